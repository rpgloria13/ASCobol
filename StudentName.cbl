@@ -3,26 +3,32 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification history:
+      *   - Widened the name fields from PIC X(6)/X(3) to a real
+      *     last-name/first-name pair so longer legal names stop
+      *     getting truncated, matching the student master layout in
+      *     copybooks/StudentMaster.cpy.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. StudentName.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 StudentName PIC X(6) VALUE ZEROS.
-       01 OtherName PIC X(3) VALUE "Tom".
+       01 LastName PIC X(20) VALUE ZEROS.
+       01 FirstName PIC X(20) VALUE "Tom".
        01 ShopTotal PIC 9(5)V99 VALUE 534.75.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "StudentName ", StudentName.
-            DISPLAY "OtherName ", OtherName.
+            DISPLAY "LastName ", LastName.
+            DISPLAY "FirstName ", FirstName.
             DISPLAY "ShopTotal ", ShopTotal.
-            MOVE "John" TO StudentName.
-            DISPLAY "My name is ", StudentName.
+            MOVE "John Jacobson" TO LastName.
+            DISPLAY "My name is ", LastName.
             MOVE ZEROS TO ShopTotal.
-            MOVE ALL "-" TO StudentName.
-            DISPLAY "StudentName ", StudentName.
-            DISPLAY "OtherName ", OtherName.
+            MOVE ALL "-" TO LastName.
+            DISPLAY "LastName ", LastName.
+            DISPLAY "FirstName ", FirstName.
             DISPLAY "ShopTotal ", ShopTotal.
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM StudentName.
