@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Prints a human-readable roster from the student
+      *          master (STUDENTS.DAT) - one line per student with
+      *          page headers, page breaks and a grand total of
+      *          ShopTotal across all students.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RosterPrint.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RosterFile ASSIGN TO "ROSTER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+       01  StudentRec.
+           COPY StudentMaster.
+
+       FD  RosterFile.
+       01  RosterLine              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Student-EOF          PIC X VALUE "N".
+       01  Lines-On-Page        PIC 99 VALUE ZEROS.
+       01  Lines-Per-Page       PIC 99 VALUE 20.
+       01  Page-Number          PIC 999 VALUE ZEROS.
+       01  Grand-Total          PIC 9(7)V99 VALUE ZEROS.
+       01  Student-Count        PIC 9(5) VALUE ZEROS.
+       01  Print-Line           PIC X(80).
+
+       01  Heading-1            PIC X(80)
+           VALUE "STUDENT MASTER ROSTER".
+       01  Heading-2            PIC X(80)
+           VALUE "  ID      LAST NAME      FIRST NAME      BALANCE".
+
+       01  Detail-Line.
+           05  DL-StudentId        PIC 9(7).
+           05  FILLER              PIC X(2).
+           05  DL-LastName         PIC X(20).
+           05  DL-FirstName        PIC X(20).
+           05  FILLER              PIC X(2).
+           05  DL-ShopTotal        PIC ZZZ,ZZ9.99.
+
+       01  Total-Line.
+           05  FILLER              PIC X(49) VALUE
+               "GRAND TOTAL - SHOP BALANCE . . . . . . . . . . .".
+           05  TL-Grand-Total      PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentFile
+           OPEN OUTPUT RosterFile
+
+           PERFORM UNTIL Student-EOF = "Y"
+               READ StudentFile
+                   AT END
+                       MOVE "Y" TO Student-EOF
+                   NOT AT END
+                       PERFORM Print-Student-Line
+               END-READ
+           END-PERFORM
+
+           PERFORM Print-Grand-Total
+
+           CLOSE StudentFile
+           CLOSE RosterFile
+           STOP RUN.
+
+       Print-Student-Line.
+           IF Lines-On-Page = ZEROS
+               OR Lines-On-Page >= Lines-Per-Page
+               PERFORM Print-Page-Headers
+           END-IF
+
+           MOVE SPACES TO Detail-Line
+           MOVE StudentId OF StudentRec TO DL-StudentId
+           MOVE LastName OF StudentRec TO DL-LastName
+           MOVE FirstName OF StudentRec TO DL-FirstName
+           MOVE ShopTotal OF StudentRec TO DL-ShopTotal
+           WRITE RosterLine FROM Detail-Line
+           ADD 1 TO Lines-On-Page
+           ADD 1 TO Student-Count
+           ADD ShopTotal OF StudentRec TO Grand-Total.
+
+       Print-Page-Headers.
+           ADD 1 TO Page-Number
+           IF Page-Number > 1
+               MOVE SPACES TO RosterLine
+               WRITE RosterLine
+           END-IF
+           WRITE RosterLine FROM Heading-1
+           WRITE RosterLine FROM Heading-2
+           MOVE ZEROS TO Lines-On-Page.
+
+       Print-Grand-Total.
+           MOVE SPACES TO RosterLine
+           WRITE RosterLine
+           MOVE Grand-Total TO TL-Grand-Total
+           WRITE RosterLine FROM Total-Line.
