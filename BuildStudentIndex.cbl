@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads STUDENTS.DAT (LINE SEQUENTIAL, the master of
+      *          record for the nightly batch) into STUDENTS.IDX, an
+      *          indexed copy keyed by StudentId, so BalanceInquiry can
+      *          fetch a single student directly instead of scanning
+      *          the whole master.  Intended to be run after each
+      *          merge cycle promotes a new STUDENTS.DAT.
+      * Tectonics: cobc -I copybooks
+      *
+      * Modification history:
+      *   - StudentIndexRec now shares copybooks/StudentMaster.cpy
+      *     instead of a hand-rolled IXStudentId/IXLastName/etc. layout,
+      *     so this stays in lockstep with the master record shape the
+      *     rest of the system already shares; StudentRec and
+      *     StudentIndexRec are qualified (OF StudentRec / OF
+      *     StudentIndexRec) wherever the field names would otherwise
+      *     be ambiguous, per the copybook's own header note.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BuildStudentIndex.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT StudentIndexFile ASSIGN TO "STUDENTS.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS StudentId OF StudentIndexRec.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+       01  StudentRec.
+           COPY StudentMaster.
+
+       FD  StudentIndexFile.
+       01  StudentIndexRec.
+           COPY StudentMaster.
+
+       WORKING-STORAGE SECTION.
+       01  Student-EOF          PIC X VALUE "N".
+       01  Students-Loaded      PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentFile
+           OPEN OUTPUT StudentIndexFile
+
+           PERFORM UNTIL Student-EOF = "Y"
+               READ StudentFile
+                   AT END
+                       MOVE "Y" TO Student-EOF
+                   NOT AT END
+                       MOVE StudentRec TO StudentIndexRec
+                       WRITE StudentIndexRec
+                       ADD 1 TO Students-Loaded
+               END-READ
+           END-PERFORM
+
+           CLOSE StudentFile
+           CLOSE StudentIndexFile
+
+           DISPLAY "STUDENTS LOADED INTO STUDENTS.IDX: "
+               Students-Loaded
+           STOP RUN.
