@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Validates the check digit on a 7-digit student ID.
+      *          The 7th digit must equal the weighted-sum check digit
+      *          computed over the leading 6 digits, which catches the
+      *          transposed/mistyped-digit errors a plain numeric edit
+      *          lets through.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckDigit.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Weighted-Sum         PIC 9(4).
+       01  Computed-Digit       PIC 9.
+       01  Subscript            PIC 9.
+
+       LINKAGE SECTION.
+       01  CDStudentId              PIC 9(7).
+       01  CDDigitsGroup REDEFINES CDStudentId.
+           05  CDDigit              PIC 9 OCCURS 7 TIMES.
+       01  CDValid                  PIC X.
+
+       PROCEDURE DIVISION USING CDStudentId, CDValid.
+       Begin.
+           MOVE ZEROS TO Weighted-Sum
+           PERFORM VARYING Subscript FROM 1 BY 1
+               UNTIL Subscript > 6
+               COMPUTE Weighted-Sum = Weighted-Sum +
+                   CDDigit(Subscript) * (Subscript + 1)
+           END-PERFORM
+
+           DIVIDE Weighted-Sum BY 10 GIVING Subscript
+               REMAINDER Computed-Digit
+
+           IF Computed-Digit = CDDigit(7)
+               MOVE "Y" TO CDValid
+           ELSE
+               MOVE "N" TO CDValid
+           END-IF
+
+           EXIT PROGRAM.
