@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Year/term-end close-out for the student shop accounts.
+      *          Archives the current STUDENTS.DAT to a dated file,
+      *          writes a balance-history record for every student
+      *          being zeroed (for audit purposes), then rewrites
+      *          STUDENTS.DAT with every ShopTotal reset to zero.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PeriodEnd.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ArchiveFile ASSIGN DYNAMIC Archive-Filename
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HistoryFile ASSIGN TO "BALHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NewStudentFile ASSIGN TO "STUDENTS.DAT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+       01  StudentRec.
+           COPY StudentMaster.
+
+       FD  ArchiveFile.
+       01  ArchiveRec.
+           COPY StudentMaster.
+
+       FD  HistoryFile.
+       01  HistoryRec.
+           05  HStudentId          PIC 9(7).
+           05  HPriorBalance       PIC 9(5)V99.
+           05  HCloseDate          PIC X(8).
+
+       FD  NewStudentFile.
+       01  NewStudentRec.
+           COPY StudentMaster.
+
+       WORKING-STORAGE SECTION.
+       01  Archive-Filename     PIC X(40) VALUE SPACES.
+       01  Run-Date             PIC X(8).
+       01  Current-DateTime     PIC X(21).
+       01  Student-EOF          PIC X VALUE "N".
+       01  Students-Archived    PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE FUNCTION CURRENT-DATE TO Current-DateTime
+           MOVE Current-DateTime(1:8) TO Run-Date
+           STRING "STUDENTS.ARCHIVE." Run-Date DELIMITED BY SIZE
+               INTO Archive-Filename
+
+           OPEN INPUT StudentFile
+           OPEN OUTPUT ArchiveFile
+           OPEN OUTPUT HistoryFile
+           OPEN OUTPUT NewStudentFile
+
+           PERFORM UNTIL Student-EOF = "Y"
+               READ StudentFile
+                   AT END
+                       MOVE "Y" TO Student-EOF
+                   NOT AT END
+                       PERFORM Close-Out-One-Student
+               END-READ
+           END-PERFORM
+
+           CLOSE StudentFile
+           CLOSE ArchiveFile
+           CLOSE HistoryFile
+           CLOSE NewStudentFile
+
+           DISPLAY "PERIOD-END ARCHIVE FILE: " Archive-Filename
+           DISPLAY "STUDENTS ARCHIVED AND ZEROED: "
+               Students-Archived
+           STOP RUN.
+
+       Close-Out-One-Student.
+           MOVE StudentRec TO ArchiveRec
+           WRITE ArchiveRec
+
+           MOVE StudentId OF StudentRec TO HStudentId
+           MOVE ShopTotal OF StudentRec TO HPriorBalance
+           MOVE Run-Date TO HCloseDate
+           WRITE HistoryRec
+
+           MOVE StudentRec TO NewStudentRec
+           MOVE ZEROS TO ShopTotal OF NewStudentRec
+           WRITE NewStudentRec
+
+           ADD 1 TO Students-Archived.
