@@ -0,0 +1,271 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Runs new/changed student IDs from the data-entry
+      *          staging file (TRANSINS.STG) through check-digit
+      *          validation, a duplicate scan against the existing
+      *          master (STUDENTS.DAT), and a duplicate scan across the
+      *          batch before they are accepted into TRANSINS.DAT.
+      *          Anything that fails a check is written to TRANSREJ.DAT
+      *          with a reason code instead of silently flowing into
+      *          the nightly merge.  This is entry validation for
+      *          brand-new student intake - a staged ID that collides
+      *          with an existing master record is a keying error here,
+      *          not the returning-student shop charge Merge applies
+      *          when a TRANSINS.DAT record it reads reaches it by some
+      *          other route than this staging file.
+      * Tectonics: cobc -I copybooks
+      *
+      * Modification history:
+      *   - Reinstated the against-the-master duplicate check (reason
+      *     04) alongside the within-batch check (reason 02); a staged
+      *     ID that collides with an existing master record is a
+      *     keying mistake at intake, a different failure from two
+      *     candidates in the same batch claiming the same brand-new
+      *     ID, and each needs its own check to be caught reliably.
+      *   - TRANSINS.STG carries no ordering guarantee from data
+      *     entry, so the within-batch duplicate check (which only
+      *     compares each candidate to the one accepted immediately
+      *     before it) could miss a duplicate separated by other
+      *     candidates.  Sorted TRANSINS.STG into ascending StudentId
+      *     order up front so that check is reliable, and sorted
+      *     TRANSINS.DAT back into ascending order after appending
+      *     this run's accepted candidates, so Merge's own pre-merge
+      *     sequence check never sees an out-of-order insertion batch.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IdValidate.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StagingFile ASSIGN TO "TRANSINS.STG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Staging-Status.
+
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Student-Status.
+
+           SELECT InsertionsFile ASSIGN TO "TRANSINS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Insert-Status.
+
+           SELECT RejectFile ASSIGN TO "TRANSREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Reject-Status.
+
+           SELECT SortWorkFile ASSIGN TO "IDVAL.SRT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StagingFile.
+       01  StagingRec.
+           COPY StudentMaster.
+
+       FD  StudentFile.
+       01  StudentRec.
+           COPY StudentMaster.
+
+       FD  InsertionsFile.
+       01  InsertionRec.
+           COPY StudentMaster.
+
+       FD  RejectFile.
+       01  RejectRec.
+           05  RjStudentId         PIC X(7).
+           05  FILLER              PIC X(1).
+           05  RjReasonCode        PIC X(2).
+           05  FILLER              PIC X(1).
+           05  RjReasonText        PIC X(30).
+
+       SD  SortWorkFile.
+       01  SortWorkRec.
+           COPY StudentMaster.
+
+       WORKING-STORAGE SECTION.
+       01  Staging-Status       PIC XX.
+       01  Student-Status       PIC XX.
+       01  Insert-Status        PIC XX.
+       01  Reject-Status        PIC XX.
+       01  Staging-EOF          PIC X VALUE "N".
+       01  Student-EOF          PIC X VALUE "N".
+       01  Check-Digit-Valid    PIC X.
+       01  Duplicate-Found      PIC X.
+       01  Last-Candidate-Key   PIC 9(7) VALUE ZEROS.
+       01  Candidates-Read      PIC 9(5) VALUE ZEROS.
+       01  Candidates-Accepted  PIC 9(5) VALUE ZEROS.
+       01  Candidates-Rejected  PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StagingFile
+           IF Staging-Status NOT = "00"
+               DISPLAY "ABORTED - CANNOT OPEN TRANSINS.STG, STATUS "
+                   Staging-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE StagingFile
+           PERFORM Sort-Staging-File
+
+           OPEN INPUT StudentFile
+           IF Student-Status NOT = "00"
+               DISPLAY "ABORTED - CANNOT OPEN STUDENTS.DAT, STATUS "
+                   Student-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE StudentFile
+
+      * TRANSINS.DAT may not exist yet the first time this runs.
+           OPEN EXTEND InsertionsFile
+           IF Insert-Status = "35"
+               OPEN OUTPUT InsertionsFile
+           END-IF
+           IF Insert-Status NOT = "00"
+               DISPLAY "ABORTED - CANNOT OPEN TRANSINS.DAT, STATUS "
+                   Insert-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RejectFile
+           IF Reject-Status NOT = "00"
+               DISPLAY "ABORTED - CANNOT OPEN TRANSREJ.DAT, STATUS "
+                   Reject-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT StagingFile
+           PERFORM UNTIL Staging-EOF = "Y"
+               READ StagingFile
+                   AT END
+                       MOVE "Y" TO Staging-EOF
+                   NOT AT END
+                       ADD 1 TO Candidates-Read
+                       PERFORM Validate-One-Candidate
+               END-READ
+           END-PERFORM
+
+           CLOSE StagingFile
+           CLOSE InsertionsFile
+           CLOSE RejectFile
+
+           PERFORM Sort-Insertions-File
+
+           DISPLAY "CANDIDATES READ:     " Candidates-Read
+           DISPLAY "CANDIDATES ACCEPTED: " Candidates-Accepted
+           DISPLAY "CANDIDATES REJECTED: " Candidates-Rejected
+           STOP RUN.
+
+       Validate-One-Candidate.
+           MOVE SPACES TO RejectRec
+           IF StudentId OF StagingRec IS NOT NUMERIC
+               MOVE "01" TO RjReasonCode
+               MOVE "INVALID OR BLANK STUDENT ID" TO RjReasonText
+               PERFORM Reject-Candidate
+           ELSE
+               CALL "CheckDigit" USING StudentId OF StagingRec,
+                   Check-Digit-Valid
+               END-CALL
+               IF Check-Digit-Valid = "N"
+                   MOVE "03" TO RjReasonCode
+                   MOVE "CHECK DIGIT FAILED" TO RjReasonText
+                   PERFORM Reject-Candidate
+               ELSE
+                   PERFORM Scan-Master-For-Duplicate
+                   IF Duplicate-Found = "Y"
+                       MOVE "04" TO RjReasonCode
+                       MOVE "DUPLICATE OF EXISTING MASTER ID"
+                           TO RjReasonText
+                       PERFORM Reject-Candidate
+                   ELSE
+                       PERFORM Scan-Batch-For-Duplicate
+                       IF Duplicate-Found = "Y"
+                           MOVE "02" TO RjReasonCode
+                           MOVE "DUPLICATE CANDIDATE IN BATCH"
+                               TO RjReasonText
+                           PERFORM Reject-Candidate
+                       ELSE
+                           MOVE StudentId OF StagingRec
+                               TO Last-Candidate-Key
+                           MOVE StagingRec TO InsertionRec
+                           WRITE InsertionRec
+                           ADD 1 TO Candidates-Accepted
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * A candidate whose ID already exists on STUDENTS.DAT is a
+      * keying error at this, the brand-new-student intake point - it
+      * is rejected here rather than left for Merge, which only ever
+      * sees whatever already made it into TRANSINS.DAT.  A legitimate
+      * returning-student charge reaches Merge by some other route
+      * into TRANSINS.DAT than this staging file; Merge's own handling
+      * of a TRANSINS.DAT/STUDENTS.DAT ID match as a charge still
+      * applies to records arriving that way.
+      ******************************************************************
+       Scan-Master-For-Duplicate.
+           MOVE "N" TO Duplicate-Found
+           MOVE "N" TO Student-EOF
+           OPEN INPUT StudentFile
+           PERFORM UNTIL Student-EOF = "Y"
+               READ StudentFile
+                   AT END
+                       MOVE "Y" TO Student-EOF
+                   NOT AT END
+                       IF StudentId OF StudentRec =
+                           StudentId OF StagingRec
+                           MOVE "Y" TO Duplicate-Found
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE StudentFile.
+
+      ******************************************************************
+      * This only catches the same candidate ID appearing twice in the
+      * same staging batch, mirroring Merge's own within-batch
+      * duplicate check on TRANSINS.DAT.
+      ******************************************************************
+       Scan-Batch-For-Duplicate.
+           IF StudentId OF StagingRec = Last-Candidate-Key
+               MOVE "Y" TO Duplicate-Found
+           ELSE
+               MOVE "N" TO Duplicate-Found
+           END-IF.
+
+       Reject-Candidate.
+           MOVE StudentId OF StagingRec TO RjStudentId
+           WRITE RejectRec
+           ADD 1 TO Candidates-Rejected.
+
+      ******************************************************************
+      * TRANSINS.STG is raw data-entry input with no ordering
+      * guarantee, so it is sorted into ascending StudentId order
+      * before the validation loop runs - otherwise two candidates
+      * for the same new ID separated by other candidates in the
+      * batch would not land adjacent to each other and
+      * Scan-Batch-For-Duplicate's check would miss them.
+      ******************************************************************
+       Sort-Staging-File.
+           SORT SortWorkFile ON ASCENDING KEY StudentId OF SortWorkRec
+               USING StagingFile
+               GIVING StagingFile.
+
+      ******************************************************************
+      * TRANSINS.DAT accumulates accepted candidates across cycles via
+      * OPEN EXTEND, so appending even an already-sorted batch can
+      * still leave the file as a whole out of ascending order.  Merge
+      * aborts the entire nightly run the first time it finds
+      * TRANSINS.DAT out of order, so the file is re-sorted here, after
+      * this run's candidates are appended, rather than leaving that
+      * for Merge to discover.
+      ******************************************************************
+       Sort-Insertions-File.
+           SORT SortWorkFile ON ASCENDING KEY StudentId OF SortWorkRec
+               USING InsertionsFile
+               GIVING InsertionsFile.
