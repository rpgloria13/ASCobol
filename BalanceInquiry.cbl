@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Online counter lookup.  Takes a student ID typed in by
+      *          shop staff, reads that one record directly out of the
+      *          indexed student file (STUDENTS.IDX) and displays the
+      *          student's name and current ShopTotal balance, so staff
+      *          don't have to wait on the next scheduled roster/report
+      *          to answer a "what's my balance" question.
+      * Tectonics: cobc -I copybooks
+      *
+      * Modification history:
+      *   - StudentIndexRec now shares copybooks/StudentMaster.cpy
+      *     instead of a hand-rolled IXStudentId/IXLastName/etc. layout,
+      *     so this stays in lockstep with the master record shape the
+      *     rest of the system already shares.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BalanceInquiry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentIndexFile ASSIGN TO "STUDENTS.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS StudentId
+               FILE STATUS IS Index-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentIndexFile.
+       01  StudentIndexRec.
+           COPY StudentMaster.
+
+       WORKING-STORAGE SECTION.
+       01  Index-Status         PIC XX.
+       01  Inquiry-Id           PIC 9(7).
+       01  Another-Lookup       PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentIndexFile
+
+           PERFORM UNTIL Another-Lookup NOT = "Y"
+               DISPLAY "ENTER STUDENT ID (0 TO EXIT): "
+               ACCEPT Inquiry-Id
+               IF Inquiry-Id = ZEROS
+                   MOVE "N" TO Another-Lookup
+               ELSE
+                   PERFORM Lookup-One-Student
+               END-IF
+           END-PERFORM
+
+           CLOSE StudentIndexFile
+           STOP RUN.
+
+       Lookup-One-Student.
+           MOVE Inquiry-Id TO StudentId
+           READ StudentIndexFile
+               KEY IS StudentId
+               INVALID KEY
+                   DISPLAY "NO STUDENT FOUND FOR ID " Inquiry-Id
+               NOT INVALID KEY
+                   DISPLAY "ID      : " StudentId
+                   DISPLAY "NAME    : " FirstName " " LastName
+                   DISPLAY "BALANCE : " ShopTotal
+           END-READ.
