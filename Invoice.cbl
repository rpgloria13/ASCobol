@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads a shop order transaction file, CALLs Multiplier
+      *          once per line item to get the extended amount, and
+      *          prints an invoice with a line per item and an order
+      *          total.
+      * Tectonics: cobc
+      *
+      * Modification history:
+      *   - Answer is PIC 9(6) COMP to match Multiplier's LINKAGE
+      *     parameter, sized to the true maximum product of two
+      *     PIC 9(3) quantities (999 x 999 = 998,001) so a legitimate
+      *     extended amount is never misreported as an overflow.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Invoice.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "SHOPORD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT InvoiceFile ASSIGN TO "INVOICE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  OrderLineRec.
+           05  OLQuantity          PIC 9(3).
+           05  OLUnitPrice         PIC 9(3).
+           05  OLDescription       PIC X(20).
+
+       FD  InvoiceFile.
+       01  InvoiceLine             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Order-EOF            PIC X VALUE "N".
+       01  Qty                  PIC 9(3).
+       01  Price                PIC 9(3).
+       01  DescA                PIC X(20).
+       01  DescB                PIC X(20).
+       01  Answer               PIC 9(6) COMP.
+       01  Call-Return-Code          PIC 9.
+       01  Order-Total          PIC 9(7) COMP.
+       01  Line-Count           PIC 9(5) VALUE ZEROS.
+       01  Lines-Rejected       PIC 9(5) VALUE ZEROS.
+
+       01  Detail-Line.
+           05  DL-Description      PIC X(20).
+           05  FILLER              PIC X(2).
+           05  DL-Quantity         PIC ZZ9.
+           05  FILLER              PIC X(2).
+           05  DL-UnitPrice        PIC ZZ9.
+           05  FILLER              PIC X(2).
+           05  DL-ExtAmount        PIC ZZZZZ9.
+
+       01  Total-Line.
+           05  FILLER              PIC X(44) VALUE
+               "ORDER TOTAL . . . . . . . . . . . . . . . .".
+           05  TL-OrderTotal       PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT OrderFile
+           OPEN OUTPUT InvoiceFile
+
+           MOVE "SHOP INVOICE" TO InvoiceLine
+           WRITE InvoiceLine
+           MOVE SPACES TO InvoiceLine
+           WRITE InvoiceLine
+
+           PERFORM UNTIL Order-EOF = "Y"
+               READ OrderFile
+                   AT END
+                       MOVE "Y" TO Order-EOF
+                   NOT AT END
+                       PERFORM Price-One-Line-Item
+               END-READ
+           END-PERFORM
+
+           PERFORM Print-Order-Total
+
+           CLOSE OrderFile
+           CLOSE InvoiceFile
+           STOP RUN.
+
+       Price-One-Line-Item.
+           MOVE OLQuantity TO Qty
+           MOVE OLUnitPrice TO Price
+           MOVE OLDescription TO DescA
+           MOVE OLDescription TO DescB
+
+           CALL "Multiplier" USING Qty, Price,
+               DescA, DescB, Answer, Call-Return-Code
+           END-CALL
+
+           MOVE SPACES TO Detail-Line
+           MOVE OLDescription TO DL-Description
+           MOVE OLQuantity TO DL-Quantity
+           MOVE OLUnitPrice TO DL-UnitPrice
+
+           IF Call-Return-Code = 8
+               MOVE ZEROS TO DL-ExtAmount
+               ADD 1 TO Lines-Rejected
+           ELSE
+               MOVE Answer TO DL-ExtAmount
+               ADD Answer TO Order-Total
+           END-IF
+           WRITE InvoiceLine FROM Detail-Line
+           ADD 1 TO Line-Count.
+
+       Print-Order-Total.
+           MOVE SPACES TO InvoiceLine
+           WRITE InvoiceLine
+           MOVE Order-Total TO TL-OrderTotal
+           WRITE InvoiceLine FROM Total-Line.
