@@ -3,41 +3,54 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification history:
+      *   - Answer is sized PIC 9(6) to hold the true maximum product
+      *     of two PIC 9(3) operands (999 x 999 = 998,001).  The ON
+      *     SIZE ERROR branch below therefore cannot fire for any
+      *     in-range Param1/Param2 - it is kept as a defensive
+      *     guard against a future widening of either parameter
+      *     rather than something today's callers can exercise.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Multiplier.
 
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        LINKAGE SECTION.
-       * Parameters passed to the subprogram must have corresponding
-       * entries in the LINKAGE SECTION of the CALLed subprogram but
-       * they don't have to be declared in any particular order in the
-       * LINKAGE SECTION.
+      * Parameters passed to the subprogram must have corresponding
+      * entries in the LINKAGE SECTION of the CALLed subprogram but
+      * they don't have to be declared in any particular order in the
+      * LINKAGE SECTION.
 
        01 Param1           PIC 9(3).
        01 Param2           PIC 9(3).
        01 Answer           PIC 9(6) COMP.
        01 StrA             PIC X(20).
        01 StrB             PIC X(20).
-       PROCEDURE DIVISION USING Param1, Param2, StrA, StrB, Answer.
+      *   0 = OK, 8 = result overflowed Answer.
+       01 ReturnCode       PIC 9.
+       PROCEDURE DIVISION USING Param1, Param2, StrA, StrB, Answer,
+           ReturnCode.
        Begin.
-       *   The order of the Parameters in the USING clause is vital.
-       *   Parameters correspond by relative position not by name.
-       *   i.e. the name of an Parameter does not have to be the same
-       *        in the subprogram as it was in the main_program
-       *   The CALLed program should adher to the same considerations of good
-       *   programming as the main program.   The only difference will be that
-       *   the STOP RUN will be replaced by the EXIT PROGRAM statement.
+      *   The order of the Parameters in the USING clause is vital.
+      *   Parameters correspond by relative position not by name.
+      *   i.e. the name of an Parameter does not have to be the same
+      *        in the subprogram as it was in the main_program
+      *   The CALLed program should adher to the same considerations
+      *   of good programming as the main program.  The only
+      *   difference is that STOP RUN is replaced by EXIT PROGRAM.
            DISPLAY ">>>>>>>>>>>>>>>>> In the sub-program"
            DISPLAY StrA Param1
            DISPLAY StrB Param2
 
-       MULTIPLY Param1 BY Param2 GIVING Answer.
-
-
-       MOVE "VALUE OVERWRITTEN" TO StrA
-       MOVE "VALUE OVERWRITTEN" TO StrB
+           MOVE 0 TO ReturnCode
+           MULTIPLY Param1 BY Param2 GIVING Answer
+               ON SIZE ERROR
+                   DISPLAY "MULTIPLIER - RESULT OVERFLOWS Answer FIELD"
+                   MOVE 999999 TO Answer
+                   MOVE 8 TO ReturnCode
+           END-MULTIPLY
 
        DISPLAY "<<<<<<<<<<<<<< Leaving sub-program now".
        EXIT PROGRAM.
