@@ -0,0 +1,15 @@
+      ******************************************************************
+      * StudentMaster.cpy
+      * Shared field layout for a student master record.  COPY this
+      * into the 01-level record of any FD or working-storage area
+      * that holds a student; qualify (OF <record-name>) wherever a
+      * program has more than one copy of it in scope at once.
+      *     StudentId   7-digit numeric student number
+      *     LastName    student's legal last name
+      *     FirstName   student's legal first name
+      *     ShopTotal   current shop-account balance
+      ******************************************************************
+           05  StudentId           PIC 9(7).
+           05  LastName            PIC X(20).
+           05  FirstName           PIC X(20).
+           05  ShopTotal           PIC 9(5)V99.
