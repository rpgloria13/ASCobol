@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the student master (STUDENTS.DAT) and writes a
+      *          comma-delimited export with student ID, name and
+      *          ShopTotal balance, for loading into the shop's
+      *          point-of-sale / spreadsheet tools.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportCSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSVFile ASSIGN TO "STUDENTS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+       01  StudentRec.
+           COPY StudentMaster.
+
+       FD  CSVFile.
+       01  CSVLine                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Student-EOF          PIC X VALUE "N".
+       01  Edited-Id            PIC 9(7).
+       01  Edited-Total         PIC ZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentFile
+           OPEN OUTPUT CSVFile
+
+           MOVE "StudentId,LastName,FirstName,ShopTotal" TO CSVLine
+           WRITE CSVLine
+
+           PERFORM UNTIL Student-EOF = "Y"
+               READ StudentFile
+                   AT END
+                       MOVE "Y" TO Student-EOF
+                   NOT AT END
+                       PERFORM Write-CSV-Line
+               END-READ
+           END-PERFORM
+
+           CLOSE StudentFile
+           CLOSE CSVFile
+           STOP RUN.
+
+       Write-CSV-Line.
+           MOVE StudentId OF StudentRec TO Edited-Id
+           MOVE ShopTotal OF StudentRec TO Edited-Total
+
+           MOVE SPACES TO CSVLine
+           STRING Edited-Id DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(LastName OF StudentRec) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(FirstName OF StudentRec) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(Edited-Total) DELIMITED BY SIZE
+               INTO CSVLine
+           WRITE CSVLine.
