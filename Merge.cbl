@@ -1,46 +1,747 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Purpose: Nightly student master maintenance.  Validates and
+      *          applies insertions (TRANSINS.DAT), corrections
+      *          (TRANSUPD.DAT / TRANSCORR.DAT) and withdrawals
+      *          (TRANSDEL.DAT) against STUDENTS.DAT to produce a new,
+      *          dated generation of the student master.
+      * Tectonics: cobc -I copybooks
+      *
+      * Modification history:
+      *   - Replaced the single MERGE verb (insert-only, two files)
+      *     with a two-stage sequential update so that corrections and
+      *     withdrawals can be applied in the same run, bad transactions
+      *     get rejected instead of silently merged, running ShopTotal
+      *     balances carry forward, the output master is a dated
+      *     generation rather than a single clobbered file, and a
+      *     failed run can restart instead of reprocessing from zero.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Merge.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Student-Status.
 
            SELECT InsertionsFile ASSIGN TO "TRANSINS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Insert-Status.
 
-           SELECT NewStudentFile ASSIGN TO "STUDENTS.NEW"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UpdateFile ASSIGN TO "TRANSUPD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Update-Status.
+
+           SELECT CorrectionFile ASSIGN TO "TRANSCORR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Correction-Status.
+
+           SELECT DeleteFile ASSIGN TO "TRANSDEL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Delete-Status.
+
+           SELECT RejectFile ASSIGN TO "TRANSREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Reject-Status.
+
+           SELECT WorkFile ASSIGN TO "WORK.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Work-Status.
 
-       SELECT WorkFile ASSIGN TO "WORK.TMP".
+           SELECT NewStudentFile ASSIGN DYNAMIC Output-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NewFile-Status.
+
+           SELECT CheckpointFile ASSIGN TO "MERGE.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Ckpt-Status.
+
+           SELECT ControlReportFile ASSIGN TO "MERGE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentRec             PIC X(30).
+       01  StudentRec.
+           COPY StudentMaster.
 
        FD  InsertionsFile.
-       01  InsertionRec           PIC X(30).
+       01  InsertionRec.
+           COPY StudentMaster.
 
-       FD  NewStudentFile.
-       01  NewStudentRec          PIC X(30).
+       FD  UpdateFile.
+       01  UpdateRec.
+           COPY StudentMaster.
+
+       FD  CorrectionFile.
+       01  CorrectionRec.
+           COPY StudentMaster.
+
+       FD  DeleteFile.
+       01  DeleteRec.
+           05  DelStudentId        PIC 9(7).
+           05  FILLER              PIC X(47).
 
-       SD  WorkFile.
+       FD  RejectFile.
+       01  RejectRec.
+           05  RjStudentId         PIC X(7).
+           05  FILLER              PIC X(1).
+           05  RjReasonCode        PIC X(2).
+           05  FILLER              PIC X(1).
+           05  RjReasonText        PIC X(30).
+
+       FD  WorkFile.
        01  WorkRec.
-       02 WStudentId          PIC 9(7).
-       02 FILLER              PIC X(23).
+           COPY StudentMaster.
+
+       FD  NewStudentFile.
+       01  NewStudentRec.
+           COPY StudentMaster.
+
+       FD  CheckpointFile.
+       01  CheckpointRec.
+           05  CkptOutputFile      PIC X(40).
+           05  CkptLastKey         PIC 9(7).
+           05  CkptRecCount        PIC 9(7).
+           05  CkptStudentsIn      PIC 9(7).
+           05  CkptInsertionsIn    PIC 9(7).
+           05  CkptInsertionsNew   PIC 9(7).
+           05  CkptInsertionsChg   PIC 9(7).
+           05  CkptRejected        PIC 9(7).
+
+       FD  ControlReportFile.
+       01  ControlReportLine       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Student-Status       PIC XX.
+       01  Insert-Status        PIC XX.
+       01  Update-Status        PIC XX.
+       01  Correction-Status    PIC XX.
+       01  Delete-Status        PIC XX.
+       01  NewFile-Status       PIC XX.
+       01  Ckpt-Status          PIC XX.
+       01  Reject-Status        PIC XX.
+       01  Work-Status          PIC XX.
+
+       01  Output-Filename      PIC X(40) VALUE SPACES.
+       01  Run-Date             PIC X(8).
+       01  Cycle-Num            PIC 99 VALUE 1.
+       01  Cycle-Text           PIC 99.
+       01  Current-DateTime     PIC X(21).
+       01  Start-Timestamp      PIC X(21).
+       01  End-Timestamp        PIC X(21).
+
+       01  Restart-Mode         PIC X VALUE "N".
+       01  Checkpoint-Key       PIC 9(7) VALUE ZEROS.
+
+       01  Student-EOF          PIC X VALUE "N".
+       01  Insert-EOF           PIC X VALUE "N".
+       01  Update-EOF           PIC X VALUE "N".
+       01  Correction-EOF       PIC X VALUE "N".
+       01  Delete-EOF           PIC X VALUE "N".
+       01  Work-EOF             PIC X VALUE "N".
+
+       01  Have-Insert          PIC X VALUE "N".
+       01  Have-Update          PIC X VALUE "N".
+       01  Have-Correction      PIC X VALUE "N".
+       01  Have-Delete          PIC X VALUE "N".
+
+       01  Last-Insert-Key      PIC 9(7) VALUE ZEROS.
+       01  Prev-Seq-Key         PIC 9(7) VALUE ZEROS.
+       01  Curr-Seq-Key         PIC 9(7) VALUE ZEROS.
+       01  First-Record         PIC X VALUE "Y".
+
+       01  Curr-Master.
+           COPY StudentMaster.
+       01  Curr-Insert.
+           COPY StudentMaster.
+       01  Curr-Update.
+           COPY StudentMaster.
+       01  Curr-Correction.
+           COPY StudentMaster.
+       01  Curr-Delete-Key      PIC 9(7).
+       01  Out-Rec.
+           COPY StudentMaster.
+
+      * Run statistics for the control report.
+       01  Cnt-Students-In      PIC 9(7) VALUE ZEROS.
+       01  Cnt-Insertions-In    PIC 9(7) VALUE ZEROS.
+       01  Cnt-Insertions-New   PIC 9(7) VALUE ZEROS.
+       01  Cnt-Insertions-Chg   PIC 9(7) VALUE ZEROS.
+       01  Cnt-Rejected         PIC 9(7) VALUE ZEROS.
+       01  Cnt-Updates          PIC 9(7) VALUE ZEROS.
+       01  Cnt-Corrections      PIC 9(7) VALUE ZEROS.
+       01  Cnt-Deletes          PIC 9(7) VALUE ZEROS.
+       01  Cnt-Students-Out     PIC 9(7) VALUE ZEROS.
+
+       01  Report-Line          PIC X(80) VALUE SPACES.
 
        PROCEDURE DIVISION.
        Begin.
-           MERGE WorkFile
-               ON ASCENDING KEY WStudentId
-               USING InsertionsFile,  StudentFile
-               GIVING NewStudentFile.
+           PERFORM Initialize-Run
+           PERFORM Verify-Required-Files
+           PERFORM Check-Input-Sequence
+      * On restart, Insert-Pass already ran to completion in the
+      * interrupted prior run (Write-Checkpoint is never reached until
+      * Update-Delete-Pass starts) - WORK.TMP is intact and is reopened
+      * as-is instead of rebuilding it from StudentFile/TRANSINS.DAT
+      * again, so a restart actually skips the bulk of the rerun
+      * instead of only skipping already-written output rows.
+           IF Restart-Mode = "N"
+               PERFORM Insert-Pass
+           END-IF
+           PERFORM Update-Delete-Pass
+           PERFORM Write-Control-Report
+           PERFORM Clear-Checkpoint
            STOP RUN.
+
+      ******************************************************************
+      * StudentFile and InsertionsFile are mandatory for every run -
+      * confirm both are actually openable before Check-Input-Sequence
+      * and Insert-Pass each open them in turn, so a missing file is
+      * caught with a clear message instead of leaving a READ loop
+      * spinning against a file that never opened.
+      ******************************************************************
+       Verify-Required-Files.
+           OPEN INPUT StudentFile
+           IF Student-Status NOT = "00"
+               DISPLAY "ABORTED - CANNOT OPEN STUDENTS.DAT, STATUS "
+                   Student-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE StudentFile
+
+           OPEN INPUT InsertionsFile
+           IF Insert-Status NOT = "00"
+               DISPLAY "ABORTED - CANNOT OPEN TRANSINS.DAT, STATUS "
+                   Insert-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE InsertionsFile.
+
+       Initialize-Run.
+           MOVE FUNCTION CURRENT-DATE TO Current-DateTime
+           MOVE Current-DateTime TO Start-Timestamp
+           MOVE Current-DateTime(1:8) TO Run-Date
+           PERFORM Determine-Restart-State
+           IF Restart-Mode = "N"
+               PERFORM Choose-Output-Cycle
+           END-IF.
+
+       Determine-Restart-State.
+           OPEN INPUT CheckpointFile
+           IF Ckpt-Status = "00"
+               READ CheckpointFile
+                   AT END
+                       MOVE "N" TO Restart-Mode
+                   NOT AT END
+                       MOVE "Y" TO Restart-Mode
+                       MOVE CkptOutputFile TO Output-Filename
+                       MOVE CkptLastKey TO Checkpoint-Key
+                       MOVE CkptRecCount TO Cnt-Students-Out
+                       MOVE CkptStudentsIn TO Cnt-Students-In
+                       MOVE CkptInsertionsIn TO Cnt-Insertions-In
+                       MOVE CkptInsertionsNew TO Cnt-Insertions-New
+                       MOVE CkptInsertionsChg TO Cnt-Insertions-Chg
+                       MOVE CkptRejected TO Cnt-Rejected
+               END-READ
+               CLOSE CheckpointFile
+           ELSE
+               MOVE "N" TO Restart-Mode
+           END-IF.
+
+       Choose-Output-Cycle.
+           MOVE 1 TO Cycle-Num
+           PERFORM UNTIL 1 = 2
+               MOVE Cycle-Num TO Cycle-Text
+               STRING "STUDENTS.NEW." Run-Date DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   Cycle-Text DELIMITED BY SIZE
+                   INTO Output-Filename
+               OPEN INPUT NewStudentFile
+               IF NewFile-Status = "35"
+                   EXIT PERFORM
+               ELSE
+                   CLOSE NewStudentFile
+                   ADD 1 TO Cycle-Num
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Confirm both sorted inputs to the insert pass are actually in
+      * ascending WStudentId order before we trust them.  Records that
+      * fail the numeric-ID edit are skipped here; Insert-Pass rejects
+      * them on its own pass.
+      ******************************************************************
+       Check-Input-Sequence.
+           MOVE ZEROS TO Prev-Seq-Key
+           MOVE "Y" TO First-Record
+           OPEN INPUT StudentFile
+           PERFORM UNTIL 1 = 2
+               READ StudentFile INTO Curr-Master
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE StudentId OF Curr-Master
+                           TO Curr-Seq-Key
+                       PERFORM Verify-Sequence-Key
+               END-READ
+           END-PERFORM
+           CLOSE StudentFile
+
+           MOVE ZEROS TO Prev-Seq-Key
+           MOVE "Y" TO First-Record
+           OPEN INPUT InsertionsFile
+           PERFORM UNTIL 1 = 2
+               READ InsertionsFile INTO Curr-Insert
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE StudentId OF Curr-Insert
+                           TO Curr-Seq-Key
+                       PERFORM Verify-Sequence-Key
+               END-READ
+           END-PERFORM
+           CLOSE InsertionsFile.
+
+       Verify-Sequence-Key.
+           IF Curr-Seq-Key IS NOT NUMERIC
+               CONTINUE
+           ELSE
+               IF First-Record = "N"
+                   AND Curr-Seq-Key < Prev-Seq-Key
+                   DISPLAY "MERGE ABORTED - OUT OF SEQUENCE AT ID "
+                       Curr-Seq-Key
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE Curr-Seq-Key TO Prev-Seq-Key
+               MOVE "N" TO First-Record
+           END-IF.
+
+      ******************************************************************
+      * Stage 1 - validate and fold TRANSINS.DAT into STUDENTS.DAT.
+      * A new student ID becomes a new record; an ID that already
+      * exists on the master is treated as a shop charge against that
+      * student's running balance.  Invalid or duplicate transaction
+      * records are written to the reject file with a reason code
+      * instead of being merged.
+      ******************************************************************
+       Insert-Pass.
+           MOVE ZEROS TO Last-Insert-Key
+           OPEN INPUT StudentFile
+           OPEN INPUT InsertionsFile
+           PERFORM Open-Reject-File
+           OPEN OUTPUT WorkFile
+
+           MOVE "N" TO Student-EOF
+           MOVE "N" TO Insert-EOF
+           PERFORM Read-Next-Master
+           PERFORM Read-Next-Valid-Insertion
+
+           PERFORM UNTIL Student-EOF = "Y" AND Insert-EOF = "Y"
+               EVALUATE TRUE
+                   WHEN Student-EOF = "Y"
+                       PERFORM Accept-Insert-As-New
+                       PERFORM Read-Next-Valid-Insertion
+                   WHEN Insert-EOF = "Y"
+                       PERFORM Write-Work-From-Master
+                       PERFORM Read-Next-Master
+                   WHEN StudentId OF Curr-Master <
+                        StudentId OF Curr-Insert
+                       PERFORM Write-Work-From-Master
+                       PERFORM Read-Next-Master
+                   WHEN StudentId OF Curr-Master >
+                        StudentId OF Curr-Insert
+                       PERFORM Accept-Insert-As-New
+                       PERFORM Read-Next-Valid-Insertion
+                   WHEN OTHER
+                       PERFORM Apply-Charge-To-Master
+                       PERFORM Read-Next-Master
+                       PERFORM Read-Next-Valid-Insertion
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE StudentFile
+           CLOSE InsertionsFile
+           CLOSE RejectFile
+           CLOSE WorkFile.
+
+      ******************************************************************
+      * TRANSREJ.DAT may already hold rejects that IdValidate logged
+      * against TRANSINS.STG earlier in the same cycle - open EXTEND so
+      * this run's rejects are appended to, not wiped out ahead of, the
+      * prior step's.  Only fall back to OPEN OUTPUT (first write of
+      * the day) when EXTEND finds no file to extend.
+      ******************************************************************
+       Open-Reject-File.
+           OPEN EXTEND RejectFile
+           IF Reject-Status = "35"
+               OPEN OUTPUT RejectFile
+           END-IF.
+
+       Read-Next-Master.
+           READ StudentFile INTO Curr-Master
+               AT END
+                   MOVE "Y" TO Student-EOF
+               NOT AT END
+                   ADD 1 TO Cnt-Students-In
+           END-READ.
+
+      ******************************************************************
+      * Reads insertion records until a structurally valid, non-
+      * duplicate one is found (or the file runs out).  Anything
+      * rejected along the way is logged to TRANSREJ.DAT.
+      ******************************************************************
+       Read-Next-Valid-Insertion.
+           MOVE "N" TO Have-Insert
+           PERFORM UNTIL Have-Insert = "Y" OR Insert-EOF = "Y"
+               READ InsertionsFile INTO Curr-Insert
+                   AT END
+                       MOVE "Y" TO Insert-EOF
+                   NOT AT END
+                       ADD 1 TO Cnt-Insertions-In
+                       PERFORM Edit-Insertion-Record
+               END-READ
+           END-PERFORM.
+
+       Edit-Insertion-Record.
+           MOVE SPACES TO RejectRec
+           EVALUATE TRUE
+               WHEN StudentId OF Curr-Insert IS NOT NUMERIC
+                   MOVE "01" TO RjReasonCode
+                   MOVE "INVALID OR BLANK STUDENT ID" TO RjReasonText
+                   PERFORM Write-Reject-Record
+               WHEN StudentId OF Curr-Insert = Last-Insert-Key
+                   MOVE "02" TO RjReasonCode
+                   MOVE "DUPLICATE INSERTION IN BATCH" TO RjReasonText
+                   PERFORM Write-Reject-Record
+               WHEN OTHER
+                   MOVE StudentId OF Curr-Insert
+                       TO Last-Insert-Key
+                   MOVE "Y" TO Have-Insert
+           END-EVALUATE.
+
+       Write-Reject-Record.
+           MOVE StudentId OF Curr-Insert TO RjStudentId
+           WRITE RejectRec
+           ADD 1 TO Cnt-Rejected.
+
+       Write-Work-From-Master.
+           MOVE Curr-Master TO WorkRec
+           WRITE WorkRec.
+
+       Accept-Insert-As-New.
+           MOVE Curr-Insert TO WorkRec
+           WRITE WorkRec
+           ADD 1 TO Cnt-Insertions-New.
+
+       Apply-Charge-To-Master.
+           MOVE Curr-Master TO WorkRec
+           ADD ShopTotal OF Curr-Insert TO ShopTotal OF WorkRec
+           WRITE WorkRec
+           ADD 1 TO Cnt-Insertions-Chg.
+
+      ******************************************************************
+      * Stage 2 - apply name/ID corrections from TRANSUPD.DAT and
+      * TRANSCORR.DAT and drop withdrawn students listed on
+      * TRANSDEL.DAT, producing the dated generation of STUDENTS.NEW.
+      * When restarting after a prior abend, records at or before the
+      * checkpointed key were already written in the failed run and
+      * are skipped on output (but still read, so the side files stay
+      * positioned correctly).
+      ******************************************************************
+       Update-Delete-Pass.
+           OPEN INPUT WorkFile
+           IF Work-Status NOT = "00"
+               DISPLAY "ABORTED - CANNOT OPEN WORK.TMP, STATUS "
+                   Work-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "N" TO Work-EOF
+
+           PERFORM Open-Optional-Update
+           PERFORM Open-Optional-Correction
+           PERFORM Open-Optional-Delete
+
+           IF Restart-Mode = "Y"
+               OPEN EXTEND NewStudentFile
+           ELSE
+               OPEN OUTPUT NewStudentFile
+           END-IF
+
+           PERFORM UNTIL Work-EOF = "Y"
+               READ WorkFile INTO Out-Rec
+                   AT END
+                       MOVE "Y" TO Work-EOF
+                   NOT AT END
+                       PERFORM Process-One-Master-Record
+               END-READ
+           END-PERFORM
+
+           CLOSE WorkFile
+           CLOSE UpdateFile
+           CLOSE CorrectionFile
+           CLOSE DeleteFile
+           CLOSE NewStudentFile.
+
+       Process-One-Master-Record.
+           PERFORM Advance-To-Delete-Match
+           IF Have-Delete = "Y"
+               AND Curr-Delete-Key = StudentId OF Out-Rec
+               ADD 1 TO Cnt-Deletes
+               PERFORM Read-Next-Delete
+           ELSE
+               PERFORM Advance-To-Update-Match
+               IF Have-Update = "Y"
+                   AND StudentId OF Curr-Update =
+                       StudentId OF Out-Rec
+                   MOVE LastName OF Curr-Update
+                       TO LastName OF Out-Rec
+                   MOVE FirstName OF Curr-Update
+                       TO FirstName OF Out-Rec
+                   ADD 1 TO Cnt-Updates
+                   PERFORM Read-Next-Update
+               END-IF
+               PERFORM Advance-To-Correction-Match
+               IF Have-Correction = "Y"
+                   AND StudentId OF Curr-Correction =
+                       StudentId OF Out-Rec
+                   MOVE LastName OF Curr-Correction
+                       TO LastName OF Out-Rec
+                   MOVE FirstName OF Curr-Correction
+                       TO FirstName OF Out-Rec
+                   ADD 1 TO Cnt-Corrections
+                   PERFORM Read-Next-Correction
+               END-IF
+               PERFORM Write-New-Student-Record
+           END-IF.
+
+       Advance-To-Delete-Match.
+           PERFORM UNTIL Delete-EOF = "Y"
+               OR Have-Delete = "N"
+               OR Curr-Delete-Key
+                   NOT LESS THAN StudentId OF Out-Rec
+               PERFORM Read-Next-Delete
+           END-PERFORM.
+
+       Advance-To-Update-Match.
+           PERFORM UNTIL Update-EOF = "Y"
+               OR Have-Update = "N"
+               OR StudentId OF Curr-Update
+                   NOT LESS THAN StudentId OF Out-Rec
+               PERFORM Read-Next-Update
+           END-PERFORM.
+
+       Advance-To-Correction-Match.
+           PERFORM UNTIL Correction-EOF = "Y"
+               OR Have-Correction = "N"
+               OR StudentId OF Curr-Correction
+                   NOT LESS THAN StudentId OF Out-Rec
+               PERFORM Read-Next-Correction
+           END-PERFORM.
+
+      ******************************************************************
+      * TRANSUPD.DAT / TRANSCORR.DAT / TRANSDEL.DAT are optional - a
+      * day with no corrections or withdrawals legitimately ships none
+      * of them.  Status 35 (file not found) is treated as an empty
+      * input; any other bad open status aborts the run instead of
+      * leaving a READ loop spinning against a file that never opened.
+      ******************************************************************
+       Open-Optional-Update.
+           OPEN INPUT UpdateFile
+           EVALUATE TRUE
+               WHEN Update-Status = "00"
+                   PERFORM Read-Next-Update
+               WHEN Update-Status = "35"
+                   MOVE "Y" TO Update-EOF
+                   MOVE "N" TO Have-Update
+               WHEN OTHER
+                   DISPLAY "ABORTED - CANNOT OPEN TRANSUPD.DAT"
+                   DISPLAY "STATUS: " Update-Status
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       Open-Optional-Correction.
+           OPEN INPUT CorrectionFile
+           EVALUATE TRUE
+               WHEN Correction-Status = "00"
+                   PERFORM Read-Next-Correction
+               WHEN Correction-Status = "35"
+                   MOVE "Y" TO Correction-EOF
+                   MOVE "N" TO Have-Correction
+               WHEN OTHER
+                   DISPLAY "ABORTED - CANNOT OPEN TRANSCORR.DAT"
+                   DISPLAY "STATUS: " Correction-Status
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       Open-Optional-Delete.
+           OPEN INPUT DeleteFile
+           EVALUATE TRUE
+               WHEN Delete-Status = "00"
+                   PERFORM Read-Next-Delete
+               WHEN Delete-Status = "35"
+                   MOVE "Y" TO Delete-EOF
+                   MOVE "N" TO Have-Delete
+               WHEN OTHER
+                   DISPLAY "ABORTED - CANNOT OPEN TRANSDEL.DAT"
+                   DISPLAY "STATUS: " Delete-Status
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       Read-Next-Update.
+           READ UpdateFile INTO Curr-Update
+               AT END
+                   MOVE "Y" TO Update-EOF
+                   MOVE "N" TO Have-Update
+               NOT AT END
+                   MOVE "Y" TO Have-Update
+           END-READ.
+
+       Read-Next-Correction.
+           READ CorrectionFile INTO Curr-Correction
+               AT END
+                   MOVE "Y" TO Correction-EOF
+                   MOVE "N" TO Have-Correction
+               NOT AT END
+                   MOVE "Y" TO Have-Correction
+           END-READ.
+
+       Read-Next-Delete.
+           READ DeleteFile
+               AT END
+                   MOVE "Y" TO Delete-EOF
+                   MOVE "N" TO Have-Delete
+               NOT AT END
+                   MOVE DelStudentId TO Curr-Delete-Key
+                   MOVE "Y" TO Have-Delete
+           END-READ.
+
+       Write-New-Student-Record.
+           IF Restart-Mode = "N"
+               OR StudentId OF Out-Rec > Checkpoint-Key
+               MOVE Out-Rec TO NewStudentRec
+               WRITE NewStudentRec
+               ADD 1 TO Cnt-Students-Out
+               PERFORM Write-Checkpoint
+           END-IF.
+
+       Write-Checkpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE Output-Filename TO CkptOutputFile
+           MOVE StudentId OF Out-Rec TO CkptLastKey
+           MOVE Cnt-Students-Out TO CkptRecCount
+           MOVE Cnt-Students-In TO CkptStudentsIn
+           MOVE Cnt-Insertions-In TO CkptInsertionsIn
+           MOVE Cnt-Insertions-New TO CkptInsertionsNew
+           MOVE Cnt-Insertions-Chg TO CkptInsertionsChg
+           MOVE Cnt-Rejected TO CkptRejected
+           WRITE CheckpointRec
+           CLOSE CheckpointFile.
+
+      ******************************************************************
+      * A run that reaches here finished normally, so the checkpoint
+      * no longer applies - leave MERGE.CKP empty so the next run
+      * starts a fresh cycle instead of "restarting" a completed one.
+      ******************************************************************
+       Clear-Checkpoint.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile.
+
+      ******************************************************************
+      * Operations control report - counts in/out and run timestamps
+      * so the overnight run can be reconciled the next morning.
+      ******************************************************************
+       Write-Control-Report.
+           MOVE FUNCTION CURRENT-DATE TO Current-DateTime
+           MOVE Current-DateTime TO End-Timestamp
+
+           OPEN OUTPUT ControlReportFile
+
+           MOVE "STUDENT MASTER MERGE - CONTROL REPORT"
+               TO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "RUN START: " Start-Timestamp
+               DELIMITED BY SIZE INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "RUN END  : " End-Timestamp
+               DELIMITED BY SIZE INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "OUTPUT FILE: " Output-Filename
+               DELIMITED BY SIZE INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "STUDENTS READ FROM STUDENTS.DAT . . . . "
+               Cnt-Students-In DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "TRANSACTIONS READ FROM TRANSINS.DAT . . "
+               Cnt-Insertions-In DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "  NEW STUDENTS ADDED . . . . . . . . .  "
+               Cnt-Insertions-New DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "  CHARGES APPLIED TO EXISTING BALANCE . "
+               Cnt-Insertions-Chg DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "  REJECTED (SEE TRANSREJ.DAT) . . . . . "
+               Cnt-Rejected DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "CORRECTIONS APPLIED FROM TRANSUPD.DAT . "
+               Cnt-Updates DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "CORRECTIONS APPLIED FROM TRANSCORR.DAT . "
+               Cnt-Corrections DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "WITHDRAWALS APPLIED FROM TRANSDEL.DAT . "
+               Cnt-Deletes DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           MOVE SPACES TO Report-Line
+           STRING "STUDENTS WRITTEN TO NEW MASTER . . . . "
+               Cnt-Students-Out DELIMITED BY SIZE
+               INTO Report-Line
+           WRITE ControlReportLine FROM Report-Line
+
+           CLOSE ControlReportFile.
