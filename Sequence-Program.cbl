@@ -1,22 +1,91 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Batch version of the number-pair multiply job.  Reads
+      *          pairs of values from a transaction file, computes and
+      *          writes a Result record for each pair, and reports how
+      *          many pairs were processed - no operator ACCEPT needed.
       * Tectonics: cobc
+      *
+      * Modification history:
+      *   - Replaced the console ACCEPT/DISPLAY pair (and the stray
+      *     second ACCEPT of Num2 that clobbered it right before the
+      *     DISPLAY) with a read of SEQIN.DAT / write of SEQOUT.DAT so
+      *     this can run unattended in the nightly batch window.
+      *   - Added ON SIZE ERROR checking around the MULTIPLY so an
+      *     oversized result gets flagged and rejected instead of
+      *     being truncated into Result.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Sequence-Program.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PairFile ASSIGN TO "SEQIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ResultFile ASSIGN TO "SEQOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PairFile.
+       01  PairRec.
+           05  Num1                PIC 9(3).
+           05  Num2                PIC 9(3).
+
+       FD  ResultFile.
+       01  ResultRec.
+           05  RNum1               PIC 9(3).
+           05  RNum2               PIC 9(3).
+           05  RResult             PIC 99.
+           05  RStatus             PIC X(9).
+
        WORKING-STORAGE SECTION.
-       01 Num1 PIC 9 VALUE ZEROS.
-       01 Num2 PIC 9 VALUE ZEROS.
-       01 Result PIC 99 VALUE ZEROS.
+       01  Pair-EOF             PIC X VALUE "N".
+       01  Result                  PIC 99 VALUE ZEROS.
+       01  Pairs-Read           PIC 9(5) VALUE ZEROS.
+       01  Pairs-Processed      PIC 9(5) VALUE ZEROS.
+       01  Pairs-Rejected       PIC 9(5) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        Calc-Result.
-               ACCEPT Num1.
-               ACCEPT Num2.
-               MULTIPLY Num1 BY Num2 GIVING Result.
-               ACCEPT Num2.
-               DISPLAY "Result is = ", Result.
-            STOP RUN.
+           OPEN INPUT PairFile
+           OPEN OUTPUT ResultFile
+
+           PERFORM UNTIL Pair-EOF = "Y"
+               READ PairFile
+                   AT END
+                       MOVE "Y" TO Pair-EOF
+                   NOT AT END
+                       ADD 1 TO Pairs-Read
+                       PERFORM Multiply-One-Pair
+               END-READ
+           END-PERFORM
+
+           CLOSE PairFile
+           CLOSE ResultFile
+
+           DISPLAY "PAIRS READ:      " Pairs-Read
+           DISPLAY "PAIRS PROCESSED: " Pairs-Processed
+           DISPLAY "PAIRS REJECTED:  " Pairs-Rejected
+           STOP RUN.
+
+       Multiply-One-Pair.
+           MOVE Num1 TO RNum1
+           MOVE Num2 TO RNum2
+           MULTIPLY Num1 BY Num2 GIVING Result
+               ON SIZE ERROR
+                   MOVE ZEROS TO RResult
+                   MOVE "OVERFLOW" TO RStatus
+                   ADD 1 TO Pairs-Rejected
+               END-ADD
+               NOT ON SIZE ERROR
+                   MOVE Result TO RResult
+                   MOVE "OK" TO RStatus
+                   ADD 1 TO Pairs-Processed
+               END-ADD
+           END-MULTIPLY
+           WRITE ResultRec.
        END PROGRAM Sequence-Program.
